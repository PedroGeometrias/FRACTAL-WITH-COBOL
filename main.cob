@@ -1,21 +1,169 @@
       *>> this is a division, cobol respects a structured way to code
       * which can be pretty annoying, so basically we have divisions,
-      * that inside them weh have sections, inside sections we have 
+      * that inside them weh have sections, inside sections we have
       * paragrahs, and finally we have sentences
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BURNING-SHIP.
        AUTHOR. PEDRO HARO.
 
-      *>> this divisions is empty because I don't really think that I
-      *have a target, compiler will just ignore this
+      *>> this division used to be empty, but now that renders are
+      *driven by external parameter, checkpoint, span and image files
+      *instead of hardcoded VALUE clauses, it carries the FILE-CONTROL
+      *entries for all of that I/O
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>> the parameter card - one record read at the top of the run
+      *that overrides the compiled-in WORKING-STORAGE defaults, so an
+      *operator can queue a different window/resolution without a
+      *recompile. OPTIONAL means a missing file just falls back to
+      *the VALUE clauses below
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+
+      *>> the checkpoint card - rewritten periodically during the draw
+      *pass with the last completed column and present COUNTER, read
+      *back on a restart so a killed run resumes instead of starting
+      *the sweep over at X = 0. the filename is a data item and is
+      *band-qualified the same way IMAGE-FILENAME is, so concurrent
+      *band job steps never share (and race on) one checkpoint file
+           SELECT OPTIONAL CKPT-FILE ASSIGN TO DYNAMIC CKPT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+      *>> the rendered image, one header record plus one record per
+      *pixel (X Y R G B), a simple row-record PPM-style layout that
+      *can be archived or diffed against a previous run. the filename
+      *is a data item because batch and band jobs each write their
+      *own numbered file
+           SELECT IMAGE-FILE ASSIGN TO DYNAMIC IMAGE-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS IMAGE-STATUS.
+
+      *>> one line appended per execution recording the parameters in
+      *effect and how the run ended, so any past render can be
+      *reproduced or compared without relying on memory. the filename
+      *is band-qualified the same way IMAGE-FILENAME is - LINE
+      *SEQUENTIAL's OPEN EXTEND does not promise an atomically-locked
+      *append, so two band job steps sharing one AUDITFILE could
+      *interleave or clobber each other's line if they really do run
+      *at the same time
+           SELECT AUDIT-FILE ASSIGN TO DYNAMIC AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+      *>> the end of run iteration histogram / statistics report. the
+      *filename is a data item and is band/frame-qualified the same
+      *way IMAGE-FILENAME is, so it does not get overwritten by every
+      *frame of a batch run or every concurrent band job step
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC REPORT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+      *>> the multi-region zoom sequence driver card file - one record
+      *per frame. OPTIONAL because a normal single-window run has no
+      *use for it
+           SELECT OPTIONAL SPAN-FILE ASSIGN TO "SPANFILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SPAN-STATUS.
+
+      *>> a horizontal-band strip produced by a sibling job step, read
+      *back during the final merge pass. the filename is a data item
+      *since the merge step walks through every strip in turn
+           SELECT OPTIONAL STRIP-FILE ASSIGN TO DYNAMIC STRIP-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STRIP-STATUS.
+
       *>> in this division I declare all the data that is used by the
       *system
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01 PARM-RECORD.
+           05 PARM-WIDTH             PIC 9(05).
+           05 PARM-HEIGHT            PIC 9(05).
+           05 PARM-REAL-SPAN-MIN     PIC S9(09).
+           05 PARM-REAL-SPAN-MAX     PIC S9(09).
+           05 PARM-IMAG-SPAN-MIN     PIC S9(09).
+           05 PARM-IMAG-SPAN-MAX     PIC S9(09).
+           05 PARM-MAX-ITERATOR      PIC 9(05).
+           05 PARM-SCALE             PIC 9(09).
+           05 PARM-BAILOUT           PIC S9(09).
+           05 PARM-PALETTE-MODE      PIC 9(01).
+           05 PARM-BAND-START-ROW    PIC 9(05).
+           05 PARM-BAND-END-ROW      PIC 9(05).
+           05 PARM-BAND-ID           PIC 9(03).
+           05 PARM-BAND-COUNT        PIC 9(03).
+           05 PARM-MERGE-FLAG        PIC 9(01).
+           05 PARM-RESTART-FLAG      PIC 9(01).
+           05 PARM-HEADLESS-FLAG     PIC 9(01).
+           05 PARM-BAND-FLAG         PIC 9(01).
+
+       FD  CKPT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-X                 PIC S9(09).
+           05 CKPT-FRAME-NUMBER      PIC 9(03).
+           05 CKPT-BAND-ID           PIC 9(03).
+
+      *>> IMAGE-HEADER-RECORD/IMAGE-RECORD must stay byte-for-byte
+      *identical to STRIP-HEADER-RECORD/STRIP-RECORD below - a band
+      *strip is written out under this FD and read back in through
+      *that one by MERGE-FRAME-STRIPS, so widening/narrowing a field
+      *on one side without the other desyncs the merge instead of
+      *failing to compile. change them together
+       FD  IMAGE-FILE.
+       01 IMAGE-HEADER-RECORD.
+           05 IMG-HDR-WIDTH          PIC 9(05).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 IMG-HDR-HEIGHT         PIC 9(05).
+       01 IMAGE-RECORD.
+           05 IMG-X                  PIC S9(09).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 IMG-Y                  PIC S9(09).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 IMG-R                  PIC 9(03).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 IMG-G                  PIC 9(03).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 IMG-B                  PIC 9(03).
+
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD                PIC X(300).
+
+       FD  REPORT-FILE.
+       01 REPORT-RECORD                PIC X(80).
+
+       FD  SPAN-FILE.
+       01 SPAN-RECORD.
+           05 SPAN-FRAME-NUMBER      PIC 9(03).
+           05 SPAN-REAL-SPAN-MIN     PIC S9(09).
+           05 SPAN-REAL-SPAN-MAX     PIC S9(09).
+           05 SPAN-IMAG-SPAN-MIN     PIC S9(09).
+           05 SPAN-IMAG-SPAN-MAX     PIC S9(09).
+
+      *>> kept byte-for-byte identical to IMAGE-HEADER-RECORD/
+      *IMAGE-RECORD above on purpose - see the comment there
+       FD  STRIP-FILE.
+       01 STRIP-HEADER-RECORD.
+           05 STRIP-HDR-WIDTH        PIC 9(05).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 STRIP-HDR-HEIGHT       PIC 9(05).
+       01 STRIP-RECORD.
+           05 STRIP-X                PIC S9(09).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 STRIP-Y                PIC S9(09).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 STRIP-R                PIC 9(03).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 STRIP-G                PIC 9(03).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 STRIP-B                PIC 9(03).
+
        WORKING-STORAGE SECTION.
       *>> these variables are declared here as a POINTER, which
-      *basically means that I'm declaring them as something like 
-      *void*, the reason for that is that I'm going to use them 
+      *basically means that I'm declaring them as something like
+      *void*, the reason for that is that I'm going to use them
       *as my SDL renderer ans window, but COBOL doesn't need to know
       *that, it needs only to know that these two variables should be
       *passed around and used as pointers
@@ -28,7 +176,8 @@
        01 IS-RUNNING         PIC S9(9)  COMP-5 VALUE 0.
 
       *>> WIDTH and HEIGHT of the window, I declare them here since I'm
-      *going to use them on my operations
+      *going to use them on my operations. these VALUE clauses are now
+      *only the fallback used when no PARMFILE is supplied
        01 WIDTH              PIC S9(9)  COMP-5 VALUE 880.
        01 HEIGHT             PIC S9(9)  COMP-5 VALUE 880.
 
@@ -54,7 +203,7 @@
        01 MAX-ITERATOR       PIC S9(9)  COMP-5 VALUE 100.
 
       *>> these variables are used to determine the complex region,
-      *basically focusing only on the place where the SHIP is  
+      *basically focusing only on the place where the SHIP is
        01 REAL-SPAN-MIN          PIC S9(18) COMP-5 VALUE -1840000.
        01 REAL-SPAN-MAX          PIC S9(18) COMP-5 VALUE -1720000.
        01 IMAG-SPAN-MIN          PIC S9(18) COMP-5 VALUE  -80000.
@@ -100,184 +249,1091 @@
       *of rows rendered reaches a certain value
        01 COUNTER            PIC S9(9)  COMP-5.
 
-      *>> USED to close the window and cancel rendering 
+      *>> USED to close the window and cancel rendering
        01 QUIT-FLAG          PIC 9      VALUE 0.
        01 TWO-AXAY           PIC S9(18) COMP-5.
 
+      *>> file status codes for every optional file this program reads
+      *or writes, checked right after each OPEN
+       01 PARM-STATUS        PIC X(02).
+       01 CKPT-STATUS        PIC X(02).
+       01 SPAN-STATUS        PIC X(02).
+       01 STRIP-STATUS       PIC X(02).
+
+      *>> file status codes for the mandatory output files - these are
+      *not OPTIONAL like the ones above, but a bad path/permission/
+      *full disk can still fail the OPEN, so they get the same
+      *checked-right-after-each-OPEN treatment
+       01 IMAGE-STATUS       PIC X(02).
+       01 AUDIT-STATUS       PIC X(02).
+       01 REPORT-STATUS      PIC X(02).
+
+      *>> palette, band, batch and restart control - these mirror the
+      *PARM-RECORD fields but stay in WORKING-STORAGE so the rest of
+      *the program never has to care whether they came off the card or
+      *off a VALUE clause
+       01 PALETTE-MODE       PIC S9(9)  COMP-5 VALUE 2.
+       01 BAND-START-ROW     PIC S9(9)  COMP-5 VALUE 0.
+       01 BAND-END-ROW       PIC S9(9)  COMP-5 VALUE -1.
+       01 BAND-ID            PIC S9(9)  COMP-5 VALUE 0.
+       01 BAND-COUNT         PIC S9(9)  COMP-5 VALUE 0.
+       01 MERGE-FLAG         PIC 9(01)  VALUE 0.
+       01 RESTART-FLAG       PIC 9(01)  VALUE 0.
+       01 START-X            PIC S9(9)  COMP-5 VALUE 0.
+       01 RENDER-AGAIN       PIC 9(01)  VALUE 0.
+       01 VALIDATION-OK      PIC 9(01)  VALUE 1.
+       01 SPAN-VALID-FLAG    PIC 9(01)  VALUE 1.
+       01 BATCH-MODE-FLAG    PIC 9(01)  VALUE 0.
+       01 SPAN-EOF-FLAG      PIC 9(01)  VALUE 0.
+       01 FRAME-NUMBER       PIC 9(03)  VALUE 0.
+
+      *>> when this comes up set (off a PARMFILE card) the run never
+      *touches SDL at all - a plain image-file/checkpoint/histogram
+      *render for an unattended band job step with no display session
+       01 HEADLESS-FLAG      PIC 9(01)  VALUE 0.
+
+      *>> a restart resumes exactly the frame the checkpoint was written
+      *for - read back from CKPT-RECORD and used to skip already-
+      *completed frames of a SPANFILE batch run. CKPT-BAND-ID is
+      *checked against BAND-ID directly in READ-CHECKPOINT-FILE to
+      *reject a checkpoint left behind by a different band
+       01 RESTART-FRAME-NUMBER PIC 9(03) VALUE 0.
+
+      *>> filenames that vary per frame/band, so the SELECT clauses
+      *above point at a data item instead of a fixed literal
+       01 IMAGE-FILENAME     PIC X(30)  VALUE "IMGFILE".
+       01 CKPT-FILENAME      PIC X(30)  VALUE "CKPTFILE".
+       01 REPORT-FILENAME    PIC X(30)  VALUE "RPTFILE".
+       01 AUDIT-FILENAME     PIC X(30)  VALUE "AUDITFILE".
+       01 STRIP-FILENAME     PIC X(30).
+
+      *>> "BATCH " or "SINGLE" tag moved into the audit line so a
+      *SPANFILE-driven run's log entries are told apart from a plain
+      *single-window run's
+       01 AUDIT-MODE-TEXT    PIC X(06)  VALUE "SINGLE".
+
+      *>> iteration histogram / statistics accumulators, built up
+      *during the analysis pass and written out as the end of run
+      *report. 1000 buckets is comfortably above any sane
+      *MAX-ITERATOR for this kind of run
+       01 HISTOGRAM-TABLE.
+           05 HIST-BUCKET     OCCURS 1000 TIMES PIC 9(9) COMP-5.
+       01 CUMULATIVE-TABLE.
+           05 CUM-BUCKET      OCCURS 1000 TIMES PIC 9(9) COMP-5.
+       01 HIST-INDEX          PIC S9(9)  COMP-5.
+       01 RUNNING-CUM         PIC 9(9)   COMP-5 VALUE 0.
+       01 INTERIOR-COUNT      PIC 9(9)   COMP-5 VALUE 0.
+       01 MIN-ITERATOR-SEEN   PIC S9(9)  COMP-5.
+       01 MAX-ITERATOR-SEEN   PIC S9(9)  COMP-5 VALUE 0.
+       01 SUM-ITERATOR        PIC 9(18)  COMP-5 VALUE 0.
+       01 PIXEL-TOTAL-COUNT   PIC 9(9)   COMP-5 VALUE 0.
+       01 AVG-ITERATOR        PIC 9(9)   COMP-5 VALUE 0.
+       01 EQUALIZED-VALUE     PIC S9(9)  COMP-5.
+
+      *>> start/end timestamps for the audit log
+       01 RUN-START-DATE      PIC X(08).
+       01 RUN-START-TIME      PIC X(08).
+       01 RUN-END-DATE        PIC X(08).
+       01 RUN-END-TIME        PIC X(08).
+
+      *>> mouse click-to-zoom hook - CLICK-DETECTED comes back from
+      *the new sdl_poll_click C function alongside the pixel the
+      *operator clicked, ZOOM-CLICK-COUNT tracks whether we are
+      *waiting on the first or the second corner of the new window
+       01 CLICK-DETECTED      PIC S9(9)  COMP-5 VALUE 0.
+       01 CLICK-PIXEL-X       PIC S9(9)  COMP-5.
+       01 CLICK-PIXEL-Y       PIC S9(9)  COMP-5.
+       01 ZOOM-CLICK-COUNT    PIC 9(01)  VALUE 0.
+       01 ZOOM-CORNER-1-X     PIC S9(9)  COMP-5.
+       01 ZOOM-CORNER-1-Y     PIC S9(9)  COMP-5.
+       01 ZOOM-CORNER-2-X     PIC S9(9)  COMP-5.
+       01 ZOOM-CORNER-2-Y     PIC S9(9)  COMP-5.
+       01 ZOOM-REQUESTED      PIC 9(01)  VALUE 0.
+       01 NEW-REAL-SPAN-MIN   PIC S9(18) COMP-5.
+       01 NEW-REAL-SPAN-MAX   PIC S9(18) COMP-5.
+       01 NEW-IMAG-SPAN-MIN   PIC S9(18) COMP-5.
+       01 NEW-IMAG-SPAN-MAX   PIC S9(18) COMP-5.
+       01 TEMP-SWAP           PIC S9(18) COMP-5.
+
+      *>> band-merge working fields
+       01 MERGE-INDEX         PIC 9(03).
+       01 MERGE-EOF-FLAG      PIC 9(01)  VALUE 0.
+
+      *>> DISPLAY-usage mirrors of the COMP-5 fields above - STRING
+      *only accepts USAGE DISPLAY operands, so the audit log and the
+      *statistics report move through these on their way out
+      *>> DISP-BAILOUT and the four span mirrors below are numeric-
+      *edited with a real leading minus sign (PIC -9...), not plain
+      *PIC S9 DISPLAY, because a zoned S9 field overpunches the sign
+      *into the last digit instead of printing it - and every one of
+      *these is normally negative for this fractal's default window
+       01 DISP-WIDTH          PIC 9(09).
+       01 DISP-HEIGHT         PIC 9(09).
+       01 DISP-MAX-ITERATOR   PIC 9(09).
+       01 DISP-SCALE          PIC 9(09).
+       01 DISP-BAILOUT        PIC -9(09).
+       01 DISP-REAL-SPAN-MIN  PIC -9(18).
+       01 DISP-REAL-SPAN-MAX  PIC -9(18).
+       01 DISP-IMAG-SPAN-MIN  PIC -9(18).
+       01 DISP-IMAG-SPAN-MAX  PIC -9(18).
+       01 DISP-INTERIOR-COUNT PIC 9(09).
+       01 DISP-MIN-ITERATOR   PIC 9(09).
+       01 DISP-MAX-ITER-SEEN  PIC 9(09).
+       01 DISP-AVG-ITERATOR   PIC 9(09).
+       01 DISP-ITER-NUMBER    PIC 9(05).
+       01 DISP-ESCAPE-COUNT   PIC 9(09).
+       01 DISP-BAND-ID        PIC 9(03).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-      *>> x and y on the complex plane, scaled to fit on the maldebroot
-      *scale
-           COMPUTE IMAG-SPAN-TOTAL = IMAG-SPAN-MAX - IMAG-SPAN-MIN
-           COMPUTE REAL-SPAN-TOTAL = REAL-SPAN-MAX - REAL-SPAN-MIN
+      *>> record when the run started, then bring in whatever a
+      *PARMFILE has to say before anything else happens
+           ACCEPT RUN-START-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-START-TIME FROM TIME
 
-      *>> taking the scaled coordinates, and dividing them by the window
-      *plane, getting me the "TILE" size of the grid
-           COMPUTE REAL-STEP = REAL-SPAN-TOTAL / (WIDTH - 1)
-           COMPUTE IMAG-STEP = IMAG-SPAN-TOTAL / (HEIGHT - 1)
+           PERFORM READ-PARAMETERS
+           PERFORM VALIDATE-PARAMETERS
+
+           IF VALIDATION-OK = 0
+               DISPLAY "Invalid render parameters - aborting run"
+               STOP RUN
+           END-IF
+
+      *>> a merge-only job step never opens the window, it just
+      *stitches previously rendered band strips into one image
+           IF MERGE-FLAG = 1
+               PERFORM MERGE-BAND-STRIPS
+               STOP RUN
+           END-IF
+
+           PERFORM READ-CHECKPOINT-FILE
 
+      *>> a headless band job step is unattended overnight batch work -
+      *there is no display session to open a window against, so it
+      *skips SDL entirely and only drives the image/checkpoint/
+      *histogram side of the render
+           IF HEADLESS-FLAG = 0
       *>> calling the c function and passing the correct type of
       *variable, it weird that for the definition of the type of
       *variable the keyword BY is used, because that KEYWORD is also
       *used in other types of commands, this also goes for other
       *examples
-           CALL "create_window"
-           USING BY REFERENCE REN BY REFERENCE WIN
-           BY VALUE WIDTH BY VALUE HEIGHT
-           RETURNING RETURN-VAL
-           END-CALL
-
-           IF RETURN-VAL NOT = 0
-               DISPLAY "Failed to create SDL window" 
-               STOP RUN
-           END-IF
+               CALL "create_window"
+               USING BY REFERENCE REN BY REFERENCE WIN
+               BY VALUE WIDTH BY VALUE HEIGHT
+               RETURNING RETURN-VAL
+               END-CALL
+
+               IF RETURN-VAL NOT = 0
+                   DISPLAY "Failed to create SDL window"
+                   STOP RUN
+               END-IF
 
       *>> same goes for this function call, this whole function could be
       *interpreted as a "game loop", without update(), so this stuff is
       *pretty normal
-           CALL "sdl_set_draw_color_px" 
-           USING BY VALUE REN BY VALUE 255 255 255 255 
-           END-CALL
+               CALL "sdl_set_draw_color_px"
+               USING BY VALUE REN BY VALUE 255 255 255 255
+               END-CALL
 
-           CALL "render_clear"
-           USING BY VALUE REN 
-           END-CALL
-
-           DISPLAY "Rendering Burning Ship fractal..."
+               CALL "render_clear"
+               USING BY VALUE REN
+               END-CALL
+           END-IF
 
-           MOVE 0 TO COUNTER
            MOVE 0 TO QUIT-FLAG
-      *>> this nested loop basically will traverse the entire window,
-      *and save the current index position, which should be interpreted
-      *as the current pixel coordinate on the window plane, which is a
-      *normal cartesian plane where the bigger the Y the lower the pixel
+
+           PERFORM RENDER-ALL-FRAMES
+
+      *>> here on out is basically normal SDL stuff, we only sit and
+      *wait for the operator to close the window once every frame has
+      *been drawn
+           IF HEADLESS-FLAG = 0
+               MOVE 0 TO IS-RUNNING
+               PERFORM UNTIL IS-RUNNING = 1
+                   CALL "sdl_poll_quit"
+                   RETURNING IS-RUNNING
+                   END-CALL
+
+                   CALL "sdl_delay"
+                   END-CALL
+               END-PERFORM
+
+               CALL "quit_SDL"
+               USING BY VALUE REN BY VALUE WIN
+               END-CALL
+           END-IF
+
+           DISPLAY
+           "Burning Ship fractal rendered successfully!"
+           STOP RUN.
+
+      *>> READ-PARAMETERS - pulls WIDTH/HEIGHT/spans/iteration/palette/
+      *band/restart settings off the PARMFILE card, if one was
+      *supplied. a missing PARMFILE just leaves every VALUE clause
+      *default from WORKING-STORAGE alone
+       READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       DISPLAY "PARMFILE is empty, using defaults"
+                   NOT AT END
+                       MOVE PARM-WIDTH          TO WIDTH
+                       MOVE PARM-HEIGHT         TO HEIGHT
+                       MOVE PARM-REAL-SPAN-MIN  TO REAL-SPAN-MIN
+                       MOVE PARM-REAL-SPAN-MAX  TO REAL-SPAN-MAX
+                       MOVE PARM-IMAG-SPAN-MIN  TO IMAG-SPAN-MIN
+                       MOVE PARM-IMAG-SPAN-MAX  TO IMAG-SPAN-MAX
+                       MOVE PARM-MAX-ITERATOR   TO MAX-ITERATOR
+                       MOVE PARM-SCALE          TO SCALE
+                       MOVE PARM-BAILOUT        TO BAILOUT
+                       MOVE PARM-PALETTE-MODE   TO PALETTE-MODE
+      *>> PARM-BAND-FLAG, not the row numbers themselves, says whether
+      *the card is asking for a band restriction - a card legitimately
+      *asking for a single-row band ending at row 0 would otherwise
+      *look identical to "not supplied" if a zero row number were the
+      *only signal, so leave BAND-END-ROW at its WORKING-STORAGE
+      *sentinel of -1 (full-frame render) unless the flag is actually
+      *set
+                       IF PARM-BAND-FLAG = 1
+                           MOVE PARM-BAND-START-ROW TO BAND-START-ROW
+                           MOVE PARM-BAND-END-ROW   TO BAND-END-ROW
+                       END-IF
+                       MOVE PARM-BAND-ID        TO BAND-ID
+                       MOVE PARM-BAND-COUNT     TO BAND-COUNT
+                       MOVE PARM-MERGE-FLAG     TO MERGE-FLAG
+                       MOVE PARM-RESTART-FLAG   TO RESTART-FLAG
+                       MOVE PARM-HEADLESS-FLAG  TO HEADLESS-FLAG
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "PARMFILE not found, using default parameters"
+           END-IF
+
+           PERFORM SET-BAND-FILENAMES.
+
+      *>> SET-BAND-FILENAMES - a band job step (BAND-ID > 0) writes its
+      *own numbered image, checkpoint, report and audit files so that
+      *running several band job steps at the same time never collides
+      *on - or interleaves into - one shared filename
+       SET-BAND-FILENAMES.
+           IF BAND-ID > 0
+               MOVE BAND-ID TO DISP-BAND-ID
+               STRING "IMGFILE.B" DELIMITED BY SIZE
+                   DISP-BAND-ID DELIMITED BY SIZE
+                   INTO IMAGE-FILENAME
+               STRING "CKPTFILE.B" DELIMITED BY SIZE
+                   DISP-BAND-ID DELIMITED BY SIZE
+                   INTO CKPT-FILENAME
+               STRING "RPTFILE.B" DELIMITED BY SIZE
+                   DISP-BAND-ID DELIMITED BY SIZE
+                   INTO REPORT-FILENAME
+               STRING "AUDITFILE.B" DELIMITED BY SIZE
+                   DISP-BAND-ID DELIMITED BY SIZE
+                   INTO AUDIT-FILENAME
+           ELSE
+               MOVE "IMGFILE"   TO IMAGE-FILENAME
+               MOVE "CKPTFILE"  TO CKPT-FILENAME
+               MOVE "RPTFILE"   TO REPORT-FILENAME
+               MOVE "AUDITFILE" TO AUDIT-FILENAME
+           END-IF.
+
+      *>> SET-FRAME-FILENAMES - a SPANFILE batch run numbers its image
+      *and report file per frame the same way SET-BAND-FILENAMES
+      *numbers them per band, and keeps the band qualifier when this
+      *job step is also one strip of a band split, so a banded batch
+      *run's frames never collide with another band's same-numbered
+      *frame
+       SET-FRAME-FILENAMES.
+           IF BAND-ID > 0
+               MOVE BAND-ID TO DISP-BAND-ID
+               STRING "IMGFILE.B" DELIMITED BY SIZE
+                   DISP-BAND-ID DELIMITED BY SIZE
+                   ".F" DELIMITED BY SIZE
+                   FRAME-NUMBER DELIMITED BY SIZE
+                   INTO IMAGE-FILENAME
+               STRING "RPTFILE.B" DELIMITED BY SIZE
+                   DISP-BAND-ID DELIMITED BY SIZE
+                   ".F" DELIMITED BY SIZE
+                   FRAME-NUMBER DELIMITED BY SIZE
+                   INTO REPORT-FILENAME
+           ELSE
+               STRING "IMGFILE.F" DELIMITED BY SIZE
+                   FRAME-NUMBER DELIMITED BY SIZE
+                   INTO IMAGE-FILENAME
+               STRING "RPTFILE.F" DELIMITED BY SIZE
+                   FRAME-NUMBER DELIMITED BY SIZE
+                   INTO REPORT-FILENAME
+           END-IF.
+
+      *>> VALIDATE-PARAMETERS - rejects a window that would divide by
+      *zero, invert a span or otherwise render garbage, before a
+      *single pixel is computed
+       VALIDATE-PARAMETERS.
+           MOVE 1 TO VALIDATION-OK
+
+           IF WIDTH <= 1
+               DISPLAY "WIDTH must be greater than 1"
+               MOVE 0 TO VALIDATION-OK
+           END-IF
+
+           IF HEIGHT <= 1
+               DISPLAY "HEIGHT must be greater than 1"
+               MOVE 0 TO VALIDATION-OK
+           END-IF
+
+           PERFORM VALIDATE-SPAN-BOUNDS
+           IF SPAN-VALID-FLAG = 0
+               MOVE 0 TO VALIDATION-OK
+           END-IF
+
+           IF MAX-ITERATOR <= 0
+               DISPLAY "MAX-ITERATOR must be greater than zero"
+               MOVE 0 TO VALIDATION-OK
+           END-IF
+
+           IF MAX-ITERATOR > 999
+               DISPLAY "MAX-ITERATOR must not exceed 999"
+               MOVE 0 TO VALIDATION-OK
+           END-IF
+
+           IF SCALE <= 0
+               DISPLAY "SCALE must be greater than zero"
+               MOVE 0 TO VALIDATION-OK
+           END-IF
+
+           IF BAILOUT <= 0
+               DISPLAY "BAILOUT must be greater than zero"
+               MOVE 0 TO VALIDATION-OK
+           END-IF
+
+           IF PALETTE-MODE < 1 OR PALETTE-MODE > 3
+               DISPLAY "PALETTE-MODE out of range, defaulting to 2"
+               MOVE 2 TO PALETTE-MODE
+           END-IF
+
+      *>> a BAND-END-ROW of -1 (the WORKING-STORAGE default) means
+      *"render the full frame", otherwise the two rows must describe
+      *a real, in-range strip
+           IF BAND-END-ROW = -1
+               COMPUTE BAND-END-ROW = HEIGHT - 1
+           ELSE
+               IF BAND-START-ROW < 0
+                   OR BAND-END-ROW >= HEIGHT
+                   OR BAND-START-ROW > BAND-END-ROW
+                   DISPLAY "BAND-START-ROW/BAND-END-ROW out of range"
+                   MOVE 0 TO VALIDATION-OK
+               END-IF
+           END-IF.
+
+      *>> VALIDATE-SPAN-BOUNDS - the span-ordering subset of
+      *VALIDATE-PARAMETERS, pulled into its own paragraph so
+      *RENDER-ALL-FRAMES can run the same check again for every
+      *SPAN-RECORD of a batch run instead of trusting each card blind
+       VALIDATE-SPAN-BOUNDS.
+           MOVE 1 TO SPAN-VALID-FLAG
+           IF REAL-SPAN-MIN >= REAL-SPAN-MAX
+               DISPLAY "REAL-SPAN-MIN must be less than "
+               "REAL-SPAN-MAX"
+               MOVE 0 TO SPAN-VALID-FLAG
+           END-IF
+
+           IF IMAG-SPAN-MIN >= IMAG-SPAN-MAX
+               DISPLAY "IMAG-SPAN-MIN must be less than "
+               "IMAG-SPAN-MAX"
+               MOVE 0 TO SPAN-VALID-FLAG
+           END-IF.
+
+      *>> READ-CHECKPOINT-FILE - when RESTART-FLAG is on and a
+      *checkpoint card exists, resume the column sweep right after
+      *the last column that finished instead of starting at X = 0.
+      *the checkpoint also carries the frame/band it was written for,
+      *so RENDER-ALL-FRAMES can skip whatever a SPANFILE batch run
+      *already finished instead of resuming inside frame 1 every time
+       READ-CHECKPOINT-FILE.
+           MOVE 0 TO START-X
+           MOVE 0 TO RESTART-FRAME-NUMBER
+           IF RESTART-FLAG = 1
+               OPEN INPUT CKPT-FILE
+               IF CKPT-STATUS = "00"
+                   READ CKPT-FILE
+                       AT END
+                           DISPLAY "CKPTFILE is empty, starting at "
+                           "column 0"
+                       NOT AT END
+                           IF CKPT-BAND-ID = BAND-ID
+                               COMPUTE START-X = CKPT-X + 1
+                               MOVE CKPT-FRAME-NUMBER
+                                   TO RESTART-FRAME-NUMBER
+                               DISPLAY "Resuming render at column "
+                               START-X
+                           ELSE
+                               DISPLAY "CKPTFILE belongs to a "
+                               "different band - starting at column 0"
+                           END-IF
+                   END-READ
+                   CLOSE CKPT-FILE
+               ELSE
+                   DISPLAY "CKPTFILE not found, starting at column 0"
+               END-IF
+           END-IF.
+
+      *>> WRITE-CHECKPOINT-FILE - rewritten with the last completed
+      *column every time the frame is presented, so a kill at any
+      *point loses at most a handful of columns. FRAME-NUMBER and
+      *BAND-ID travel with it so a later restart knows exactly which
+      *frame/band this checkpoint belongs to
+       WRITE-CHECKPOINT-FILE.
+           OPEN OUTPUT CKPT-FILE
+           MOVE X            TO CKPT-X
+           MOVE FRAME-NUMBER TO CKPT-FRAME-NUMBER
+           MOVE BAND-ID      TO CKPT-BAND-ID
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+      *>> WRITE-AUDIT-START / WRITE-AUDIT-END - one appended line per
+      *frame recording exactly what parameters produced the picture
+      *and whether it finished normally or was cut short. called once
+      *per SPAN-RECORD for a batch run (so the bounds logged always
+      *match the frame that was actually rendered) and once for a
+      *plain single-window run
+       WRITE-AUDIT-START.
+           MOVE WIDTH         TO DISP-WIDTH
+           MOVE HEIGHT        TO DISP-HEIGHT
+           MOVE MAX-ITERATOR  TO DISP-MAX-ITERATOR
+           MOVE SCALE         TO DISP-SCALE
+           MOVE BAILOUT       TO DISP-BAILOUT
+           MOVE REAL-SPAN-MIN TO DISP-REAL-SPAN-MIN
+           MOVE REAL-SPAN-MAX TO DISP-REAL-SPAN-MAX
+           MOVE IMAG-SPAN-MIN TO DISP-IMAG-SPAN-MIN
+           MOVE IMAG-SPAN-MAX TO DISP-IMAG-SPAN-MAX
+           IF BATCH-MODE-FLAG = 1
+               MOVE "BATCH " TO AUDIT-MODE-TEXT
+           ELSE
+               MOVE "SINGLE" TO AUDIT-MODE-TEXT
+           END-IF
+
+      *>> a fresh box has no AUDITFILE yet - OPEN EXTEND on a file
+      *that does not exist fails with status 35, so the very first
+      *line ever written has to fall back to OPEN OUTPUT (which
+      *creates it) instead
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-STATUS NOT = "00"
+               DISPLAY "Unable to open audit log, status "
+               AUDIT-STATUS
+           ELSE
+               MOVE SPACES TO AUDIT-RECORD
+               STRING
+                   "START " RUN-START-DATE " " RUN-START-TIME
+                   " WIDTH=" DISP-WIDTH " HEIGHT=" DISP-HEIGHT
+                   " MAX-ITER=" DISP-MAX-ITERATOR " SCALE=" DISP-SCALE
+                   " BAILOUT=" DISP-BAILOUT
+                   " REAL-MIN=" DISP-REAL-SPAN-MIN
+                   " REAL-MAX=" DISP-REAL-SPAN-MAX
+                   " IMAG-MIN=" DISP-IMAG-SPAN-MIN
+                   " IMAG-MAX=" DISP-IMAG-SPAN-MAX
+                   " MODE=" AUDIT-MODE-TEXT
+                   " FRAME=" FRAME-NUMBER
+                   DELIMITED BY SIZE INTO AUDIT-RECORD
+                   ON OVERFLOW
+                       DISPLAY "Audit start line truncated, "
+                       "AUDIT-RECORD too small"
+               END-STRING
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       WRITE-AUDIT-END.
+           ACCEPT RUN-END-DATE FROM DATE YYYYMMDD
+           ACCEPT RUN-END-TIME FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-STATUS NOT = "00"
+               DISPLAY "Unable to open audit log, status "
+               AUDIT-STATUS
+           ELSE
+               MOVE SPACES TO AUDIT-RECORD
+               IF QUIT-FLAG = 1
+                   STRING
+                       "END   " RUN-END-DATE " " RUN-END-TIME
+                       " STATUS=CUT-SHORT-BY-QUIT-FLAG"
+                       " FRAME=" FRAME-NUMBER
+                       DELIMITED BY SIZE INTO AUDIT-RECORD
+                       ON OVERFLOW
+                           DISPLAY "Audit end line truncated, "
+                           "AUDIT-RECORD too small"
+                   END-STRING
+               ELSE
+                   STRING
+                       "END   " RUN-END-DATE " " RUN-END-TIME
+                       " STATUS=COMPLETED-NORMALLY"
+                       " FRAME=" FRAME-NUMBER
+                       DELIMITED BY SIZE INTO AUDIT-RECORD
+                       ON OVERFLOW
+                           DISPLAY "Audit end line truncated, "
+                           "AUDIT-RECORD too small"
+                   END-STRING
+               END-IF
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      *>> RENDER-ALL-FRAMES - the batch driver. if a SPANFILE was
+      *supplied this walks it one span record at a time, validating,
+      *rendering and archiving a numbered frame per record; otherwise
+      *it just renders the single window described by the current
+      *parameters
+       RENDER-ALL-FRAMES.
+           OPEN INPUT SPAN-FILE
+           IF SPAN-STATUS = "00"
+               MOVE 1 TO BATCH-MODE-FLAG
+               MOVE 0 TO SPAN-EOF-FLAG
+               DISPLAY "Rendering multi-region zoom sequence..."
+               PERFORM UNTIL SPAN-EOF-FLAG = 1 OR QUIT-FLAG = 1
+                   READ SPAN-FILE
+                       AT END
+                           MOVE 1 TO SPAN-EOF-FLAG
+                       NOT AT END
+                           MOVE SPAN-FRAME-NUMBER  TO FRAME-NUMBER
+                           MOVE SPAN-REAL-SPAN-MIN TO REAL-SPAN-MIN
+                           MOVE SPAN-REAL-SPAN-MAX TO REAL-SPAN-MAX
+                           MOVE SPAN-IMAG-SPAN-MIN TO IMAG-SPAN-MIN
+                           MOVE SPAN-IMAG-SPAN-MAX TO IMAG-SPAN-MAX
+
+      *>> a restart that already got past this frame last time around
+      *has nothing further to do here - re-rendering it would also
+      *stomp on the column offset READ-CHECKPOINT-FILE just set up
+      *for the frame that was actually interrupted
+                           IF RESTART-FLAG = 1
+                               AND FRAME-NUMBER < RESTART-FRAME-NUMBER
+                               DISPLAY "Frame " FRAME-NUMBER
+                               " already completed before restart -"
+                               " skipping"
+                           ELSE
+                               PERFORM VALIDATE-SPAN-BOUNDS
+                               IF SPAN-VALID-FLAG = 1
+                                   PERFORM SET-FRAME-FILENAMES
+                                   PERFORM WRITE-AUDIT-START
+                                   IF HEADLESS-FLAG = 0
+                                       CALL "render_clear"
+                                       USING BY VALUE REN
+                                       END-CALL
+                                   END-IF
+                                   PERFORM RENDER-FRAME
+                                   PERFORM WRITE-AUDIT-END
+                               ELSE
+                                   DISPLAY "Frame " FRAME-NUMBER
+                                   " has an invalid span - skipping"
+                                   " frame"
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SPAN-FILE
+           ELSE
+      *>> no batch driver card supplied - fall through to the plain,
+      *single window run that this program has always done, using
+      *whatever band range applies (the full frame unless this job
+      *step is one strip of a horizontal band split). IMAGE-FILENAME/
+      *CKPT-FILENAME/REPORT-FILENAME were already band-qualified back
+      *in READ-PARAMETERS
+               DISPLAY "Rendering Burning Ship fractal..."
+               PERFORM WRITE-AUDIT-START
+               PERFORM RENDER-FRAME
+               PERFORM WRITE-AUDIT-END
+           END-IF.
+
+      *>> RENDER-FRAME - renders exactly one window/span combination.
+      *runs an analysis pass to build the iteration histogram (and,
+      *for the histogram-equalized palette, the colour mapping the
+      *draw pass needs), then the draw pass itself. if the operator
+      *click-to-zooms during the draw pass this loops back and
+      *re-renders the newly selected region without leaving the run
+       RENDER-FRAME.
+           MOVE 1 TO RENDER-AGAIN
+           PERFORM UNTIL RENDER-AGAIN = 0
+               MOVE 0 TO RENDER-AGAIN
+               MOVE 0 TO ZOOM-REQUESTED
+               MOVE 0 TO ZOOM-CLICK-COUNT
+
+               PERFORM COMPUTE-FRAME-STEPS
+               PERFORM ANALYSIS-PASS
+               PERFORM OPEN-IMAGE-FILE
+               PERFORM DRAW-PASS
+               CLOSE IMAGE-FILE
+               PERFORM WRITE-STATISTICS-REPORT
+
+               IF ZOOM-REQUESTED = 1 AND QUIT-FLAG = 0
+                   PERFORM RECOMPUTE-SPANS-FROM-CLICK
+                   CALL "render_clear"
+                   USING BY VALUE REN
+                   END-CALL
+                   MOVE 1 TO RENDER-AGAIN
+               END-IF
+           END-PERFORM.
+
+       OPEN-IMAGE-FILE.
+           OPEN OUTPUT IMAGE-FILE
+           IF IMAGE-STATUS NOT = "00"
+               DISPLAY "Unable to open image output file, status "
+               IMAGE-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO IMAGE-HEADER-RECORD
+           MOVE WIDTH  TO IMG-HDR-WIDTH
+           MOVE HEIGHT TO IMG-HDR-HEIGHT
+           WRITE IMAGE-HEADER-RECORD.
+
+      *>> COMPUTE-FRAME-STEPS - x and y on the complex plane, scaled
+      *to fit on the maldebroot scale
+       COMPUTE-FRAME-STEPS.
+           COMPUTE IMAG-SPAN-TOTAL = IMAG-SPAN-MAX - IMAG-SPAN-MIN
+           COMPUTE REAL-SPAN-TOTAL = REAL-SPAN-MAX - REAL-SPAN-MIN
+
+      *>> taking the scaled coordinates, and dividing them by the window
+      *plane, getting me the "TILE" size of the grid
+           COMPUTE REAL-STEP = REAL-SPAN-TOTAL / (WIDTH - 1)
+           COMPUTE IMAG-STEP = IMAG-SPAN-TOTAL / (HEIGHT - 1).
+
+      *>> ANALYSIS-PASS - walks the whole band silently (no SDL, no
+      *image file) purely to build the iteration histogram and the
+      *min/max/average statistics that go in the end of run report,
+      *and to build the cumulative table the histogram-equalized
+      *palette needs. keeping this separate from DRAW-PASS means the
+      *stats always cover the full band even when a restart resumes
+      *the draw pass partway through it
+       ANALYSIS-PASS.
+           MOVE 0 TO INTERIOR-COUNT
+           MOVE 0 TO SUM-ITERATOR
+           MOVE 0 TO PIXEL-TOTAL-COUNT
+           MOVE MAX-ITERATOR TO MIN-ITERATOR-SEEN
+           MOVE 0 TO MAX-ITERATOR-SEEN
+           PERFORM VARYING HIST-INDEX FROM 1 BY 1
+               UNTIL HIST-INDEX > 1000
+               MOVE 0 TO HIST-BUCKET(HIST-INDEX)
+           END-PERFORM
+
            PERFORM VARYING X FROM 0 BY 1 UNTIL X >= WIDTH
-      *>> this is the conversion, we know that a imaginary number is
-      *made out of (a + bi), which are respectvly:
-      *a -> real part 
-      *b -> imaginary part
-      *i -> imaginary unit, which i*i = -1
-      * I'm basically here making my current X into the real part,
-      * sounds weird but it makes sense, since we know the step on the
-      * complex plane, by multplying it by the current coord we scale
-      * it, adding the real span we basically go to the correct location
-      * on the maldebrot grid
                COMPUTE PIXEL-REAL = REAL-SPAN-MIN + (X * REAL-STEP)
-               END-COMPUTE
+               PERFORM VARYING Y FROM BAND-START-ROW BY 1
+                   UNTIL Y > BAND-END-ROW
+                   COMPUTE PIXEL-IMAG = IMAG-SPAN-MIN
+                       + (Y * IMAG-STEP)
+                   PERFORM RUN-ESCAPE-FORMULA
+
+                   ADD 1 TO PIXEL-TOTAL-COUNT
+                   ADD ITERATOR TO SUM-ITERATOR
+                   IF ITERATOR < MIN-ITERATOR-SEEN
+                       MOVE ITERATOR TO MIN-ITERATOR-SEEN
+                   END-IF
+                   IF ITERATOR > MAX-ITERATOR-SEEN
+                       MOVE ITERATOR TO MAX-ITERATOR-SEEN
+                   END-IF
+                   IF ITERATOR >= MAX-ITERATOR
+                       ADD 1 TO INTERIOR-COUNT
+                   END-IF
+                   ADD 1 TO HIST-BUCKET(ITERATOR + 1)
+               END-PERFORM
+           END-PERFORM
+
+           IF PIXEL-TOTAL-COUNT > 0
+               COMPUTE AVG-ITERATOR =
+                   SUM-ITERATOR / PIXEL-TOTAL-COUNT
+           END-IF
+
+      *>> prefix sum of the histogram, used to remap ITERATOR into a
+      *0-255 range that spreads the visible detail evenly instead of
+      *bunching it near either end of the ramp
+           MOVE 0 TO RUNNING-CUM
+           PERFORM VARYING HIST-INDEX FROM 1 BY 1
+               UNTIL HIST-INDEX > 1000
+               ADD HIST-BUCKET(HIST-INDEX) TO RUNNING-CUM
+               MOVE RUNNING-CUM TO CUM-BUCKET(HIST-INDEX)
+           END-PERFORM.
+
+      *>> DRAW-PASS - re-runs the same escape formula (recomputing is
+      *cheaper than holding a WIDTH * HEIGHT array of iterators) and
+      *this time actually paints the window, writes the image file,
+      *checkpoints progress and polls for quit / click-to-zoom
+       DRAW-PASS.
+           MOVE 0 TO COUNTER
+           PERFORM VARYING X FROM START-X BY 1 UNTIL X >= WIDTH
+               COMPUTE PIXEL-REAL = REAL-SPAN-MIN + (X * REAL-STEP)
+
+               PERFORM VARYING Y FROM BAND-START-ROW BY 1
+                   UNTIL Y > BAND-END-ROW
+                   COMPUTE PIXEL-IMAG = IMAG-SPAN-MIN
+                       + (Y * IMAG-STEP)
+                   PERFORM RUN-ESCAPE-FORMULA
+                   PERFORM SELECT-COLOR
+
+                   MOVE 255 TO A
+
+      *>> here on out is basically normal SDL stuff - a headless band
+      *job step has no window to draw into, so it skips straight to
+      *the image-file write below
+                   IF HEADLESS-FLAG = 0
+                       CALL "sdl_set_draw_color_px"
+                       USING BY VALUE REN BY VALUE R G B A
+                       END-CALL
+
+                       CALL "sdl_draw_point"
+                       USING BY VALUE REN BY VALUE X Y
+                       END-CALL
+                   END-IF
+
+                   MOVE SPACES TO IMAGE-RECORD
+                   MOVE X TO IMG-X
+                   MOVE Y TO IMG-Y
+                   MOVE R TO IMG-R
+                   MOVE G TO IMG-G
+                   MOVE B TO IMG-B
+                   WRITE IMAGE-RECORD
+               END-PERFORM
+
+               ADD 1 TO COUNTER
+               IF COUNTER >= 10 OR X = WIDTH - 1
+                   MOVE 0 TO COUNTER
+
+                   IF HEADLESS-FLAG = 0
+                       CALL "sdl_present"
+                       USING BY VALUE REN
+                       END-CALL
+                   END-IF
+
+                   PERFORM WRITE-CHECKPOINT-FILE
 
-               PERFORM VARYING Y FROM 0 BY 1 UNTIL Y >= HEIGHT
-      *>> same thing here but for Y, Y is the b from the imaginary
-      *number formula
-                   COMPUTE PIXEL-IMAG = IMAG-SPAN-MIN + (Y * IMAG-STEP)
-                   END-COMPUTE
+                   IF HEADLESS-FLAG = 0
+                       CALL "sdl_poll_quit"
+                       RETURNING IS-RUNNING
+                       END-CALL
+
+                       IF IS-RUNNING = 1
+                           MOVE 1 TO QUIT-FLAG
+                           EXIT PERFORM
+                       END-IF
+
+                       CALL "sdl_poll_click"
+                       USING BY VALUE REN
+                       BY REFERENCE CLICK-PIXEL-X CLICK-PIXEL-Y
+                       RETURNING CLICK-DETECTED
+                       END-CALL
+
+                       IF CLICK-DETECTED = 1
+                           PERFORM RECORD-ZOOM-CLICK
+                           IF ZOOM-REQUESTED = 1
+                               EXIT PERFORM
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO START-X
+           IF QUIT-FLAG = 0 AND ZOOM-REQUESTED = 0
+               AND HEADLESS-FLAG = 0
+               CALL "sdl_present"
+               USING BY VALUE REN
+               END-CALL
+           END-IF.
+
+      *>> RUN-ESCAPE-FORMULA - the burning ship iteration itself,
+      *unchanged from the original single-pass program. left inline
+      *style (temp reals/imags shared in WORKING-STORAGE) since both
+      *the analysis pass and the draw pass call it the same way
+      * zn+1=(∣Re(zn)∣+i∣Im(zn)∣)2+c
+       RUN-ESCAPE-FORMULA.
       *>> mking the z = 0, which is the seed for the burning ship
-                   MOVE 0 TO CURRENT-REAL
-                   MOVE 0 TO CURRENT-IMAG
+           MOVE 0 TO CURRENT-REAL
+           MOVE 0 TO CURRENT-IMAG
       *>> control varibles
-                   MOVE 0 TO ITERATOR
-                   MOVE 0 TO ESCAPED
-      *>> this is the loop that will reiterate the burning ship formula,
-      *which is this:
-      * zn+1=(∣Re(zn)∣+i∣Im(zn)∣)2+c      
-      * I will link the wikipedia page at the end, and some other
-      * resources, I will also explain it
-      * as we go along, all of that should make it very clear to
-      * everyone, cobol is also quite easy to read, which is a
-      * detrement to the language but useful for this context
-                   PERFORM UNTIL ITERATOR >= MAX-ITERATOR 
-                       OR ESCAPED = 1
+           MOVE 0 TO ITERATOR
+           MOVE 0 TO ESCAPED
+
+           PERFORM UNTIL ITERATOR >= MAX-ITERATOR
+               OR ESCAPED = 1
 
       *>> here we are taking the aboslute value of current real and
       *imaginary, that's why we create AX and AY, those will be used for
       *the calcs
-                       COMPUTE AX = FUNCTION ABS(CURRENT-REAL)
-                       COMPUTE AY = FUNCTION ABS(CURRENT-IMAG)
+               COMPUTE AX = FUNCTION ABS(CURRENT-REAL)
+               COMPUTE AY = FUNCTION ABS(CURRENT-IMAG)
 
       *>> here I use the temp values to hold, they are on the formula,
       *they basically mean xn and yn, if you look at the formula they
       *are squared
-                       COMPUTE XR2 = (AX * AX) / SCALE
-                       COMPUTE YI2 = (AY * AY) / SCALE
+               COMPUTE XR2 = (AX * AX) / SCALE
+               COMPUTE YI2 = (AY * AY) / SCALE
       *>> caculating zx and zy, real and imaginary parts of z
-                       COMPUTE NEXT-REAL = XR2 - YI2 + PIXEL-REAL
-                       COMPUTE TWO-AXAY = (2 * AX * AY) / SCALE
-                       COMPUTE NEXT-IMAG = TWO-AXAY + PIXEL-IMAG
+               COMPUTE NEXT-REAL = XR2 - YI2 + PIXEL-REAL
+               COMPUTE TWO-AXAY = (2 * AX * AY) / SCALE
+               COMPUTE NEXT-IMAG = TWO-AXAY + PIXEL-IMAG
 
       *>> squared magnetude scaled
-                       COMPUTE RSQ = (NEXT-REAL * NEXT-REAL) / SCALE
-                       + (NEXT-IMAG * NEXT-IMAG) / SCALE
+               COMPUTE RSQ = (NEXT-REAL * NEXT-REAL) / SCALE
+               + (NEXT-IMAG * NEXT-IMAG) / SCALE
 
       *>> scape condition if maginetude is bigger then then the whole
       *sequence
-                       IF RSQ > BAILOUT
-                           MOVE 1 TO ESCAPED
-                       ELSE
-                           MOVE NEXT-REAL TO CURRENT-REAL
-                           MOVE NEXT-IMAG TO CURRENT-IMAG
-                           ADD 1 TO ITERATOR
-                       END-IF
-                   END-PERFORM
+               IF RSQ > BAILOUT
+                   MOVE 1 TO ESCAPED
+               ELSE
+                   MOVE NEXT-REAL TO CURRENT-REAL
+                   MOVE NEXT-IMAG TO CURRENT-IMAG
+                   ADD 1 TO ITERATOR
+               END-IF
+           END-PERFORM.
 
-      *>> here I'm declaring the coloring variables, based on it's
-      *degree of iteration
-                   IF ITERATOR >= MAX-ITERATOR
-                       MOVE 0 TO R G B
-                   ELSE
+      *>> SELECT-COLOR - the palette lookup, pulled out of the draw
+      *pass so a run can be pointed at grayscale, the original
+      *orange-ish gradient, or a histogram-equalized ramp just by
+      *changing PALETTE-MODE on the parameter card
+       SELECT-COLOR.
+           IF ITERATOR >= MAX-ITERATOR
+               MOVE 0 TO R G B
+           ELSE
+               EVALUATE PALETTE-MODE
+                   WHEN 1
+      *>> grayscale - equal parts on every channel
+                       COMPUTE R = (255 * ITERATOR) / MAX-ITERATOR
+                       MOVE R TO G
+                       MOVE R TO B
+                   WHEN 3
+      *>> histogram-equalized - spread the visible iteration counts
+      *evenly across the 0-255 ramp using the cumulative table built
+      *by the analysis pass, then reuse the original gradient shape
+                       COMPUTE EQUALIZED-VALUE =
+                           (255 * CUM-BUCKET(ITERATOR + 1))
+                           / PIXEL-TOTAL-COUNT
+                       COMPUTE R = EQUALIZED-VALUE
+                       COMPUTE G = (EQUALIZED-VALUE * 128) / 255
+                       COMPUTE B = (EQUALIZED-VALUE * 64) / 255
+                   WHEN OTHER
+      *>> the original orange-ish gradient
                        COMPUTE R = (255 * ITERATOR) / MAX-ITERATOR
                        COMPUTE G = (128 * ITERATOR) / MAX-ITERATOR
                        COMPUTE B = (64 * ITERATOR) / MAX-ITERATOR
-                   END-IF
+               END-EVALUATE
+           END-IF.
 
-                   MOVE 255 TO A
+      *>> RECORD-ZOOM-CLICK - the operator clicks two opposite corners
+      *of the new window on the rendered image; the first click is
+      *remembered, the second one triggers the zoom
+       RECORD-ZOOM-CLICK.
+           ADD 1 TO ZOOM-CLICK-COUNT
+           IF ZOOM-CLICK-COUNT = 1
+               MOVE CLICK-PIXEL-X TO ZOOM-CORNER-1-X
+               MOVE CLICK-PIXEL-Y TO ZOOM-CORNER-1-Y
+           ELSE
+               MOVE CLICK-PIXEL-X TO ZOOM-CORNER-2-X
+               MOVE CLICK-PIXEL-Y TO ZOOM-CORNER-2-Y
+               MOVE 0 TO ZOOM-CLICK-COUNT
+               MOVE 1 TO ZOOM-REQUESTED
+           END-IF.
 
-      *>> here on out is basically normal SDL stuff
-                   CALL "sdl_set_draw_color_px" 
-                   USING BY VALUE REN BY VALUE R G B A 
-                   END-CALL
+      *>> RECOMPUTE-SPANS-FROM-CLICK - runs the pixel-to-complex-plane
+      *conversion backwards over the two corners the operator clicked,
+      *replacing REAL-SPAN-MIN/MAX and IMAG-SPAN-MIN/MAX so the next
+      *pass through RENDER-FRAME zooms straight into that selection
+       RECOMPUTE-SPANS-FROM-CLICK.
+           COMPUTE NEW-REAL-SPAN-MIN =
+               REAL-SPAN-MIN + (ZOOM-CORNER-1-X * REAL-STEP)
+           COMPUTE NEW-REAL-SPAN-MAX =
+               REAL-SPAN-MIN + (ZOOM-CORNER-2-X * REAL-STEP)
+           COMPUTE NEW-IMAG-SPAN-MIN =
+               IMAG-SPAN-MIN + (ZOOM-CORNER-1-Y * IMAG-STEP)
+           COMPUTE NEW-IMAG-SPAN-MAX =
+               IMAG-SPAN-MIN + (ZOOM-CORNER-2-Y * IMAG-STEP)
 
-                   CALL "sdl_draw_point"       
-                   USING BY VALUE REN BY VALUE X Y     
-                   END-CALL
-               END-PERFORM
+      *>> the operator may well have clicked bottom-right first, so
+      *swap each pair back into ascending order before it is trusted
+           IF NEW-REAL-SPAN-MIN > NEW-REAL-SPAN-MAX
+               MOVE NEW-REAL-SPAN-MIN TO TEMP-SWAP
+               MOVE NEW-REAL-SPAN-MAX TO NEW-REAL-SPAN-MIN
+               MOVE TEMP-SWAP         TO NEW-REAL-SPAN-MAX
+           END-IF
+           IF NEW-IMAG-SPAN-MIN > NEW-IMAG-SPAN-MAX
+               MOVE NEW-IMAG-SPAN-MIN TO TEMP-SWAP
+               MOVE NEW-IMAG-SPAN-MAX TO NEW-IMAG-SPAN-MIN
+               MOVE TEMP-SWAP         TO NEW-IMAG-SPAN-MIN
+           END-IF
 
-               ADD 1 TO COUNTER
-               IF COUNTER >= 10 OR X = WIDTH - 1
-                   MOVE 0 TO COUNTER
-                   CALL "sdl_present" 
-                   USING BY VALUE REN 
-                   END-CALL
+           MOVE NEW-REAL-SPAN-MIN TO REAL-SPAN-MIN
+           MOVE NEW-REAL-SPAN-MAX TO REAL-SPAN-MAX
+           MOVE NEW-IMAG-SPAN-MIN TO IMAG-SPAN-MIN
+           MOVE NEW-IMAG-SPAN-MAX TO IMAG-SPAN-MAX.
 
-                   CALL "sdl_poll_quit" 
-                   RETURNING IS-RUNNING 
-                   END-CALL
+      *>> WRITE-STATISTICS-REPORT - a standard control-break style
+      *report: one line per iteration bucket that had any pixels
+      *escape at it, followed by the interior count and the min/max/
+      *average iterator across the frame. called once per frame/band
+      *(REPORT-FILENAME is set accordingly by the caller) so a batch
+      *run gets one report per frame instead of one report for the
+      *whole run that only the last frame's numbers survive in
+       WRITE-STATISTICS-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "Unable to open statistics report, status "
+               REPORT-STATUS
+           ELSE
+               MOVE "BURNING SHIP - ITERATION HISTOGRAM REPORT"
+                   TO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               MOVE "ITERATION    ESCAPE-COUNT" TO REPORT-RECORD
+               WRITE REPORT-RECORD
 
-                   IF IS-RUNNING = 1
-                       MOVE 1 TO QUIT-FLAG
-                       EXIT PERFORM
+               PERFORM VARYING HIST-INDEX FROM 1 BY 1
+                   UNTIL HIST-INDEX > MAX-ITERATOR
+                   IF HIST-BUCKET(HIST-INDEX) > 0
+                       COMPUTE DISP-ITER-NUMBER = HIST-INDEX - 1
+                       MOVE HIST-BUCKET(HIST-INDEX)
+                           TO DISP-ESCAPE-COUNT
+                       MOVE SPACES TO REPORT-RECORD
+                       STRING
+                           DISP-ITER-NUMBER DELIMITED BY SIZE
+                           "            " DELIMITED BY SIZE
+                           DISP-ESCAPE-COUNT DELIMITED BY SIZE
+                           INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
                    END-IF
-               END-IF
-                       END-PERFORM
+               END-PERFORM
 
-                       IF QUIT-FLAG = 0
-                           CALL "sdl_present" 
-                           USING BY VALUE REN 
-                           END-CALL
-                       END-IF
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
 
-                       MOVE 0 TO IS-RUNNING
-                       PERFORM UNTIL IS-RUNNING = 1
-                           CALL "sdl_poll_quit" 
-                           RETURNING IS-RUNNING 
-                           END-CALL
+               MOVE INTERIOR-COUNT TO DISP-INTERIOR-COUNT
+               MOVE SPACES TO REPORT-RECORD
+               STRING "INTERIOR POINTS (HIT MAX-ITERATOR): "
+                   DELIMITED BY SIZE
+                   DISP-INTERIOR-COUNT DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
 
-                           CALL "sdl_delay" 
-                           END-CALL
-                       END-PERFORM
+               MOVE MIN-ITERATOR-SEEN TO DISP-MIN-ITERATOR
+               MOVE SPACES TO REPORT-RECORD
+               STRING "MINIMUM ITERATOR: " DELIMITED BY SIZE
+                   DISP-MIN-ITERATOR DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
 
-                       CALL "quit_SDL" 
-                       USING BY VALUE REN BY VALUE WIN 
-                       END-CALL
+               MOVE MAX-ITERATOR-SEEN TO DISP-MAX-ITER-SEEN
+               MOVE SPACES TO REPORT-RECORD
+               STRING "MAXIMUM ITERATOR: " DELIMITED BY SIZE
+                   DISP-MAX-ITER-SEEN DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               MOVE AVG-ITERATOR TO DISP-AVG-ITERATOR
+               MOVE SPACES TO REPORT-RECORD
+               STRING "AVERAGE ITERATOR: " DELIMITED BY SIZE
+                   DISP-AVG-ITERATOR DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               CLOSE REPORT-FILE
+           END-IF.
+
+      *>> MERGE-BAND-STRIPS - the final step of a split render. A
+      *SPANFILE here means the band job steps it is merging were also
+      *a batch/zoom-sequence run, so a merged image is due per frame
+      *(SET-FRAME-FILENAMES named each band's strips "IMGFILE.Bnnn.Fmmm"),
+      *not just once for the whole job; with no SPANFILE this merges
+      *the single-frame strips SET-BAND-FILENAMES named "IMGFILE.Bnnn"
+      *the same as it always has
+       MERGE-BAND-STRIPS.
+           DISPLAY "Merging band strips into final image..."
+           OPEN INPUT SPAN-FILE
+           IF SPAN-STATUS = "00"
+               MOVE 1 TO BATCH-MODE-FLAG
+               MOVE 0 TO SPAN-EOF-FLAG
+               PERFORM UNTIL SPAN-EOF-FLAG = 1
+                   READ SPAN-FILE
+                       AT END
+                           MOVE 1 TO SPAN-EOF-FLAG
+                       NOT AT END
+                           MOVE SPAN-FRAME-NUMBER TO FRAME-NUMBER
+                           PERFORM MERGE-FRAME-STRIPS
+                   END-READ
+               END-PERFORM
+               CLOSE SPAN-FILE
+           ELSE
+               MOVE 0 TO FRAME-NUMBER
+               PERFORM MERGE-FRAME-STRIPS
+           END-IF
+           DISPLAY "Band merge complete.".
+
+      *>> MERGE-FRAME-STRIPS - merges BAND-COUNT numbered strip files
+      *for one frame (FRAME-NUMBER; always 0 outside batch mode) into
+      *that frame's own merged IMAGE-FILE
+       MERGE-FRAME-STRIPS.
+           IF BATCH-MODE-FLAG = 1
+               STRING "IMGFILE.F" DELIMITED BY SIZE
+                   FRAME-NUMBER DELIMITED BY SIZE
+                   INTO IMAGE-FILENAME
+           ELSE
+               MOVE "IMGFILE" TO IMAGE-FILENAME
+           END-IF
+           OPEN OUTPUT IMAGE-FILE
+           IF IMAGE-STATUS NOT = "00"
+               DISPLAY "Unable to open merged image file, status "
+               IMAGE-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO IMAGE-HEADER-RECORD
+           MOVE WIDTH  TO IMG-HDR-WIDTH
+           MOVE HEIGHT TO IMG-HDR-HEIGHT
+           WRITE IMAGE-HEADER-RECORD
+
+           PERFORM VARYING MERGE-INDEX FROM 1 BY 1
+               UNTIL MERGE-INDEX > BAND-COUNT
+               IF BATCH-MODE-FLAG = 1
+                   STRING "IMGFILE.B" DELIMITED BY SIZE
+                       MERGE-INDEX DELIMITED BY SIZE
+                       ".F" DELIMITED BY SIZE
+                       FRAME-NUMBER DELIMITED BY SIZE
+                       INTO STRIP-FILENAME
+               ELSE
+                   STRING "IMGFILE.B" DELIMITED BY SIZE
+                       MERGE-INDEX DELIMITED BY SIZE
+                       INTO STRIP-FILENAME
+               END-IF
+               OPEN INPUT STRIP-FILE
+               IF STRIP-STATUS = "00"
+                   MOVE 0 TO MERGE-EOF-FLAG
+      *>> the first record in every strip file is its own header,
+      *skip it - only the pixel records get copied into the merge
+                   READ STRIP-FILE
+                       AT END MOVE 1 TO MERGE-EOF-FLAG
+                   END-READ
+                   IF MERGE-EOF-FLAG = 0
+                       READ STRIP-FILE
+                           AT END MOVE 1 TO MERGE-EOF-FLAG
+                       END-READ
+                   END-IF
+                   PERFORM UNTIL MERGE-EOF-FLAG = 1
+                       MOVE SPACES TO IMAGE-RECORD
+                       MOVE STRIP-X TO IMG-X
+                       MOVE STRIP-Y TO IMG-Y
+                       MOVE STRIP-R TO IMG-R
+                       MOVE STRIP-G TO IMG-G
+                       MOVE STRIP-B TO IMG-B
+                       WRITE IMAGE-RECORD
+                       READ STRIP-FILE
+                           AT END MOVE 1 TO MERGE-EOF-FLAG
+                       END-READ
+                   END-PERFORM
+                   CLOSE STRIP-FILE
+               ELSE
+                   DISPLAY "Missing strip file for band "
+                   MERGE-INDEX " frame " FRAME-NUMBER
+               END-IF
+           END-PERFORM
 
-                       DISPLAY 
-                       "Burning Ship fractal rendered successfully!"
-                       STOP RUN.
+           CLOSE IMAGE-FILE.
